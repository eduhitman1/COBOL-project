@@ -1,19 +1,90 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
+       PROGRAM-ID. COB02-STRING-NOME.
       *******************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANEL
       * OBJETIVO: RECEBER E IMPREMIR UMA STRING
       * DATA = XX
+      * 2026-08-09 IVN - PROGRAMA PASSA A SER CHAMADO PELO MENU
+      *            (COB00-MENU). GOBACK NO LUGAR DE STOP RUN.
+      * 2026-08-09 IVN - WRK-NOME PASSA A SER SEPARADO EM PRIMEIRO
+      *            NOME E SOBRENOME (SEPARADOS PELO PRIMEIRO ESPACO)
+      *            EM VEZ DE SER TRUNCADO EM WRK-NOME(1:10), PARA
+      *            QUE O NOME COMPLETO CHEGUE INTEIRO AO CADASTRO
+      *            DE CLIENTES.
+      * 2026-08-09 IVN - WRK-NOME PASSA A SER VALIDADO CARACTER A
+      *            CARACTER (SO LETRAS, ACENTOS E ESPACO) ANTES DE
+      *            SER ACEITO, PARA NAO DEIXAR NUMERO OU CARACTER
+      *            ESPECIAL ENTRAR NO CADASTRO.
+      * 2026-08-09 IVN - WRK-NOME PASSA A SER NORMALIZADO EM
+      *            MAIUSCULAS ANTES DE SER SEPARADO, PARA QUE A
+      *            CONSULTA E A VERIFICACAO DE DUPLICIDADE EM
+      *            CLIENTES COMPAREM NOMES DE FORMA CONSISTENTE.
       *******************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS WRK-CLASSE-NOME IS "A" THRU "Z", "a" THRU "z", " ",
+               X"C0" THRU X"DE", X"E0" THRU X"FE".
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       * prefixo de variavel> tipo A ALFABETO,X ALNUMERICO
 
-       77 WRK-NOME   PIC X(20) VALUE SPACES.
+       77 WRK-NOME        PIC X(20) VALUE SPACES.
+       77 WRK-PRIMEIRO-NOME PIC X(20) VALUE SPACES.
+       77 WRK-SOBRENOME   PIC X(20) VALUE SPACES.
+       77 WRK-POS-ESPACO  PIC 9(02) VALUE ZEROS.
+       77 WRK-NOME-VALIDO PIC X(01) VALUE 'N'.
+           88 NOME-VALIDO VALUE 'S'.
+       77 WRK-IDX          PIC 9(02) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
+       0000-MAINLINE.
+           MOVE 'N' TO WRK-NOME-VALIDO
+           PERFORM 2000-ACEITA-E-VALIDA-NOME UNTIL NOME-VALIDO
+           MOVE FUNCTION UPPER-CASE(WRK-NOME) TO WRK-NOME
       * divisor de variavel
-           DISPLAY 'Nome.. ' WRK-NOME(1:10).
-           STOP RUN.
+           PERFORM 1000-SEPARA-NOME
+           DISPLAY 'PRIMEIRO NOME.. ' WRK-PRIMEIRO-NOME
+           DISPLAY 'SOBRENOME..... ' WRK-SOBRENOME
+           GOBACK.
+
+      *-----------------------------------------------------
+      *    SOLICITA O NOME E VALIDA CARACTER A CARACTER, SO
+      *    ACEITANDO LETRAS (COM OU SEM ACENTO) E ESPACOS
+      *-----------------------------------------------------
+       2000-ACEITA-E-VALIDA-NOME.
+           ACCEPT WRK-NOME FROM CONSOLE
+           MOVE 'S' TO WRK-NOME-VALIDO
+           PERFORM 2010-VALIDA-CARACTER
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 20
+           IF NOT NOME-VALIDO
+               DISPLAY 'NOME INVALIDO - USE SOMENTE LETRAS E ESPACOS'
+           END-IF.
+
+      *-----------------------------------------------------
+      *    VERIFICA SE O CARACTER NA POSICAO WRK-IDX PERTENCE
+      *    A CLASSE DE CARACTERES VALIDOS PARA NOME
+      *-----------------------------------------------------
+       2010-VALIDA-CARACTER.
+           IF WRK-NOME(WRK-IDX:1) IS NOT WRK-CLASSE-NOME
+               MOVE 'N' TO WRK-NOME-VALIDO
+           END-IF.
+
+      *-----------------------------------------------------
+      *    SEPARA WRK-NOME EM PRIMEIRO NOME E SOBRENOME,
+      *    QUEBRANDO NO PRIMEIRO ESPACO ENCONTRADO
+      *-----------------------------------------------------
+       1000-SEPARA-NOME.
+           MOVE SPACES TO WRK-PRIMEIRO-NOME WRK-SOBRENOME
+           MOVE ZEROS TO WRK-POS-ESPACO
+           INSPECT WRK-NOME TALLYING WRK-POS-ESPACO
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WRK-POS-ESPACO = ZEROS OR
+              WRK-POS-ESPACO >= FUNCTION LENGTH(WRK-NOME) - 1
+               MOVE WRK-NOME TO WRK-PRIMEIRO-NOME
+           ELSE
+               MOVE WRK-NOME(1:WRK-POS-ESPACO) TO WRK-PRIMEIRO-NOME
+               MOVE WRK-NOME(WRK-POS-ESPACO + 2:)
+                   TO WRK-SOBRENOME
+           END-IF.
