@@ -1,11 +1,22 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB03.
+       PROGRAM-ID. COB03-DATE.
       *******************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANEL
       * OBJETIVO: RECEBER E IMPREMIR A DATA DO SISTEMA
       * UTILIZAR VARIVEIS NIVEL 01.02...(ESTRUTURADA)
       * DATA = XX
+      *-----------------------------------------------------
+      * 2026-08-09 IVN - PROGRAMA PASSA A SER CHAMADO PELO MENU
+      *            (COB00-MENU). GOBACK NO LUGAR DE STOP RUN.
+      * 2026-08-09 IVN - INCLUIDA A ROTINA GERAL DE VALIDACAO DE
+      *            DATA (ANO BISSEXTO, DIA DENTRO DO MES) PARA
+      *            QUANDO O OPERADOR DIGITA UMA DATA EM VEZ DE
+      *            USAR A DATA DO RELOGIO DO SISTEMA.
+      * 2026-08-09 IVN - WRK-DATA PASSA A TRAZER TAMBEM A HORA
+      *            (WRK-HORA), FORMANDO UM CARIMBO DE DATA E
+      *            HORA UNICO PARA SER REAPROVEITADO POR OUTROS
+      *            PROGRAMAS (EX.: CADASTRO DE CLIENTES).
       *******************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -15,8 +26,112 @@
            02 WRK-ANO PIC 9(04) VALUE ZEROS.
            02 WRK-MES PIC 9(02) VALUE ZEROS.
            02 WRK-DIA PIC 9(02) VALUE ZEROS.
+           02 WRK-HORA.
+              03 WRK-HORAS    PIC 9(02) VALUE ZEROS.
+              03 WRK-MINUTOS  PIC 9(02) VALUE ZEROS.
+              03 WRK-SEGUNDOS PIC 9(02) VALUE ZEROS.
+              03 WRK-CENTESIMOS PIC 9(02) VALUE ZEROS.
+
+       77  WRK-DATA-VALIDA          PIC X(01) VALUE 'S'.
+           88 DATA-VALIDA           VALUE 'S'.
+       77  WRK-OUTRA-DATA           PIC X(01) VALUE 'N'.
+           88 INFORMAR-OUTRA-DATA   VALUE 'S'.
+       77  WRK-ANO-BISSEXTO         PIC X(01) VALUE 'N'.
+           88 ANO-BISSEXTO          VALUE 'S'.
+
+       01  WRK-TABELA-MESES.
+           05 WRK-DIAS-NO-MES       PIC 9(02) OCCURS 12 TIMES
+                                     VALUE ZEROS.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA.. ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-           STOP RUN.
+
+       0000-MAINLINE.
+           PERFORM 1000-MONTA-TABELA-MESES
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA FROM TIME
+           DISPLAY 'DATA.. ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO
+           DISPLAY 'HORA.. ' WRK-HORAS ':' WRK-MINUTOS ':'
+               WRK-SEGUNDOS
+
+           DISPLAY 'INFORMAR OUTRA DATA (S/N)?'
+           ACCEPT WRK-OUTRA-DATA
+           IF INFORMAR-OUTRA-DATA
+               MOVE 'N' TO WRK-DATA-VALIDA
+               PERFORM 2000-ACEITA-E-VALIDA-DATA UNTIL DATA-VALIDA
+               DISPLAY 'DATA INFORMADA.. ' WRK-DIA ' DE ' WRK-MES
+                   ' DE ' WRK-ANO
+           END-IF
+           GOBACK.
+
+      *-----------------------------------------------------
+      *    MONTA A TABELA COM A QUANTIDADE DE DIAS DE CADA MES
+      *-----------------------------------------------------
+       1000-MONTA-TABELA-MESES.
+           MOVE 31 TO WRK-DIAS-NO-MES(01)
+           MOVE 28 TO WRK-DIAS-NO-MES(02)
+           MOVE 31 TO WRK-DIAS-NO-MES(03)
+           MOVE 30 TO WRK-DIAS-NO-MES(04)
+           MOVE 31 TO WRK-DIAS-NO-MES(05)
+           MOVE 30 TO WRK-DIAS-NO-MES(06)
+           MOVE 31 TO WRK-DIAS-NO-MES(07)
+           MOVE 31 TO WRK-DIAS-NO-MES(08)
+           MOVE 30 TO WRK-DIAS-NO-MES(09)
+           MOVE 31 TO WRK-DIAS-NO-MES(10)
+           MOVE 30 TO WRK-DIAS-NO-MES(11)
+           MOVE 31 TO WRK-DIAS-NO-MES(12).
+
+      *-----------------------------------------------------
+      *    SOLICITA UMA DATA DIGITADA E CHAMA A VALIDACAO
+      *-----------------------------------------------------
+       2000-ACEITA-E-VALIDA-DATA.
+           DISPLAY 'ANO (AAAA)..'
+           ACCEPT WRK-ANO
+           DISPLAY 'MES (MM)..'
+           ACCEPT WRK-MES
+           DISPLAY 'DIA (DD)..'
+           ACCEPT WRK-DIA
+           PERFORM 2100-VALIDA-DATA
+           IF NOT DATA-VALIDA
+               DISPLAY 'DATA INVALIDA - INFORME NOVAMENTE'
+           END-IF.
+
+      *-----------------------------------------------------
+      *    ROTINA GERAL DE VALIDACAO DE DATA (REUTILIZAVEL)
+      *    VERIFICA MES 1-12, ANO BISSEXTO E DIA DENTRO DO MES
+      *-----------------------------------------------------
+       2100-VALIDA-DATA.
+           MOVE 'S' TO WRK-DATA-VALIDA
+
+           IF WRK-MES < 1 OR WRK-MES > 12
+               MOVE 'N' TO WRK-DATA-VALIDA
+           END-IF
+
+           IF DATA-VALIDA
+               PERFORM 2110-VERIFICA-BISSEXTO
+               IF WRK-MES = 02 AND ANO-BISSEXTO
+                   IF WRK-DIA < 1 OR WRK-DIA > 29
+                       MOVE 'N' TO WRK-DATA-VALIDA
+                   END-IF
+               ELSE
+                   IF WRK-DIA < 1 OR
+                      WRK-DIA > WRK-DIAS-NO-MES(WRK-MES)
+                       MOVE 'N' TO WRK-DATA-VALIDA
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------
+      *    ANO BISSEXTO: DIVISIVEL POR 4, E SE POR 100 TAMBEM
+      *    POR 400 (REGRA GREGORIANA)
+      *-----------------------------------------------------
+       2110-VERIFICA-BISSEXTO.
+           MOVE 'N' TO WRK-ANO-BISSEXTO
+           IF FUNCTION MOD(WRK-ANO, 4) = 0
+               IF FUNCTION MOD(WRK-ANO, 100) = 0
+                   IF FUNCTION MOD(WRK-ANO, 400) = 0
+                       MOVE 'S' TO WRK-ANO-BISSEXTO
+                   END-IF
+               ELSE
+                   MOVE 'S' TO WRK-ANO-BISSEXTO
+               END-IF
+           END-IF.
