@@ -1,37 +1,141 @@
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB03.
+       PROGRAM-ID. COB07-IF-ELSE.
       *******************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = IVAN(ALURA) IVANEL
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPREMIR
       * UTILIZAR COMANDO IF ELSE ENDIF
       * DATA = XX
+      * 2026-08-09 IVN - PROGRAMA PASSA A SER CHAMADO PELO MENU
+      *            (COB00-MENU). GOBACK NO LUGAR DE STOP RUN.
+      * 2026-08-09 IVN - AS NOTAS, A MEDIA E O RESULTADO PASSAM A
+      *            SER GRAVADOS NO ARQUIVO DE HISTORICO
+      *            (NOTAHIST), UM REGISTRO POR EXECUCAO, EM VEZ
+      *            DE SE PERDEREM NO STOP RUN.
+      * 2026-08-09 IVN - PASSA A USAR O MESMO LOCALE NUMERICO DO
+      *            COB10-USUARIO (DECIMAL-POINT IS COMMA), EXIBINDO
+      *            A MEDIA COM VIRGULA DECIMAL EM VEZ DE 3 DIGITOS
+      *            CORRIDOS.
+      * 2026-08-09 IVN - O LOCALE NUMERICO PASSA A VIR DO COPY LOCALE
+      *            (COPY/LOCALE.CPY), O MESMO USADO POR COB10-USUARIO
+      *            E CLIENTES, EM VEZ DE REPETIR A CLAUSULA AQUI.
       *******************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY LOCALE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO-NOTAS ASSIGN TO "NOTAHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HIST.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO-NOTAS.
+       01  HIST-LINHA                  PIC X(80).
+
        WORKING-STORAGE SECTION.
     02
        77  WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77  WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77  WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-MEDIA-EDT            PIC Z9,9 VALUE ZEROS.
+       77  WRK-RESULTADO            PIC X(11) VALUE SPACES.
+       77  WRK-FS-HIST              PIC X(02) VALUE '00'.
+
+       01  WRK-HIST-REC.
+           05 HIST-ANO              PIC 9(04).
+           05 FILLER                PIC X(01) VALUE '-'.
+           05 HIST-MES              PIC 9(02).
+           05 FILLER                PIC X(01) VALUE '-'.
+           05 HIST-DIA              PIC 9(02).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIST-HORA             PIC 9(02).
+           05 FILLER                PIC X(01) VALUE ':'.
+           05 HIST-MINUTO           PIC 9(02).
+           05 FILLER                PIC X(01) VALUE ':'.
+           05 HIST-SEGUNDO          PIC 9(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 HIST-NOTA1            PIC 9(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 HIST-NOTA2            PIC 9(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 HIST-MEDIA            PIC 9(02)V9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 HIST-RESULTADO        PIC X(11).
 
+       01  WRK-DATA-ATUAL.
+           05 WRK-ANO               PIC 9(04).
+           05 WRK-MES               PIC 9(02).
+           05 WRK-DIA               PIC 9(02).
+
+       01  WRK-HORA-ATUAL.
+           05 WRK-HORA              PIC 9(02).
+           05 WRK-MINUTO            PIC 9(02).
+           05 WRK-SEGUNDO           PIC 9(02).
+           05 WRK-CENTESIMOS        PIC 9(02).
 
        PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-ACEITA-NOTAS
+           PERFORM 2000-AVALIA-MEDIA
+           PERFORM 2700-REGISTRA-HISTORICO
+           GOBACK.
+
+      *-----------------------------------------------------
+      *    RECEBE AS DUAS NOTAS E CALCULA A MEDIA
+      *-----------------------------------------------------
+       1000-ACEITA-NOTAS.
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-            DISPLAY 'MEDIA ' WRK-MEDIA.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           MOVE WRK-MEDIA TO WRK-MEDIA-EDT.
+           DISPLAY 'MEDIA ' WRK-MEDIA-EDT.
 
+      *-----------------------------------------------------
+      *    CLASSIFICA A MEDIA EM APROVADO/RECUPERACAO/REPROVADO
+      *-----------------------------------------------------
+       2000-AVALIA-MEDIA.
            IF WRK-MEDIA >= 6
-                 DISPLAY  'APROVADO'
-              ELSE
-                 IF WRK-MEDIA >= 2
-                   DISPLAY  'RECUPERACAO'
-            ELSE
-                   DISPLAY  'REPROVADO'
-                    END-IF
-               END-IF.
+               MOVE 'APROVADO' TO WRK-RESULTADO
+               DISPLAY 'APROVADO'
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-RESULTADO
+                   DISPLAY 'RECUPERACAO'
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-RESULTADO
+                   DISPLAY 'REPROVADO'
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------
+      *    GRAVA NOTAS, MEDIA E RESULTADO NO ARQUIVO DE
+      *    HISTORICO (CRIA O ARQUIVO NA 1A EXECUCAO)
+      *-----------------------------------------------------
+       2700-REGISTRA-HISTORICO.
+           OPEN EXTEND HISTORICO-NOTAS
+           IF WRK-FS-HIST NOT = '00'
+               OPEN OUTPUT HISTORICO-NOTAS
+           END-IF
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-ATUAL FROM TIME
+
+           MOVE WRK-ANO             TO HIST-ANO
+           MOVE WRK-MES             TO HIST-MES
+           MOVE WRK-DIA             TO HIST-DIA
+           MOVE WRK-HORA            TO HIST-HORA
+           MOVE WRK-MINUTO          TO HIST-MINUTO
+           MOVE WRK-SEGUNDO         TO HIST-SEGUNDO
+           MOVE WRK-NOTA1           TO HIST-NOTA1
+           MOVE WRK-NOTA2           TO HIST-NOTA2
+           MOVE WRK-MEDIA           TO HIST-MEDIA
+           MOVE WRK-RESULTADO       TO HIST-RESULTADO
 
+           WRITE HIST-LINHA FROM WRK-HIST-REC
 
-           STOP RUN.
+           CLOSE HISTORICO-NOTAS.
