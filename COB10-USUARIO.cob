@@ -6,33 +6,250 @@
       * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
       * UTILIZAR COMANDO ELVALUEATE
       * DATA = XX
-      *******************
+      *-----------------------------------------------------
+      * 2026-08-09 IVN - PROGRAMA PASSA A SER CHAMADO PELO MENU
+      *            (COB00-MENU), DEVOLVENDO O NIVEL E O RESULTADO
+      *            DO LOGIN POR LINKAGE SECTION. GOBACK NO LUGAR
+      *            DE STOP RUN PARA DEVOLVER O CONTROLE AO MENU.
+      * 2026-08-09 IVN - INCLUIDO O ARQUIVO MESTRE DE USUARIOS
+      *            (USRMAST) E A CONFERENCIA DE SENHA. O NIVEL
+      *            SO E AVALIADO SE A SENHA DIGITADA CONFERIR
+      *            COM A SENHA E O NIVEL CADASTRADOS PARA O
+      *            USUARIO - ANTES NAO HAVIA CREDENCIAL NENHUMA.
+      * 2026-08-09 IVN - INCLUIDO O NIVEL 03 (SUPERVISOR), ENTRE
+      *            O ADMINISTRADOR E O USUARIO COMUM, COM SUA
+      *            PROPRIA LISTA DE TRANSACOES PERMITIDAS.
+      * 2026-08-09 IVN - TODA TENTATIVA DE LOGIN (CONCEDIDA OU
+      *            NEGADA) PASSA A SER GRAVADA NO ARQUIVO DE
+      *            AUDITORIA (LOGIN.LOG), COM USUARIO, NIVEL
+      *            DIGITADO, RESULTADO E DATA/HORA.
+      * 2026-08-09 IVN - O NIVEL DIGITADO PASSA POR UMA CLASSE
+      *            NUMERICA ANTES DE SER AVALIADO, COM NOVA
+      *            TENTATIVA SE O OPERADOR DIGITAR LIXO.
+      * 2026-08-09 IVN - O LOCALE NUMERICO (DECIMAL-POINT IS COMMA)
+      *            PASSA A VIR DO COPY LOCALE (COPY/LOCALE.CPY) EM
+      *            VEZ DE SER FIXADO AQUI, PARA QUE COB07-IF-ELSE E
+      *            CLIENTES COMPARTILHEM O MESMO PONTO DE CONTROLE.
+      *-----------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY LOCALE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-MASTER ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-LOGIN
+               FILE STATUS IS WRK-FS-USUARIO.
+
+           SELECT LOG-AUDITORIA ASSIGN TO "LOGIN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USUARIO-MASTER.
+       01  USUARIO-REC.
+           05 USR-LOGIN            PIC X(20).
+           05 USR-SENHA            PIC X(20).
+           05 USR-NIVEL            PIC 9(02).
+
+       FD  LOG-AUDITORIA.
+       01  LOG-LINHA               PIC X(80).
+
        WORKING-STORAGE SECTION.
     02 77  WRK-USUARIO PIC X(20) VALUE SPACES.
+       77  WRK-SENHA PIC X(20) VALUE SPACES.
        77  WRK-NIVEL PIC 9(02) VALUE ZEROS.
            88 ADM VALUE 01.
            88 USER VALUE 02.
+           88 SUPERVISOR VALUE 03.
+       77  WRK-NIVEL-ENTRADA        PIC X(02) VALUE SPACES.
+       77  WRK-FS-USUARIO          PIC X(02) VALUE '00'.
+       77  WRK-CREDENCIAL-OK       PIC X(01) VALUE 'N'.
+           88 CREDENCIAL-VALIDA    VALUE 'S'.
+       77  WRK-TRANSACOES-ADM      PIC X(40) VALUE
+           'CLIENTES,USUARIOS,RELATORIOS,PARAMETROS'.
+       77  WRK-TRANSACOES-SUPER    PIC X(40) VALUE
+           'CLIENTES,OVERRIDE,RELATORIOS'.
+       77  WRK-TRANSACOES-USER     PIC X(40) VALUE
+           'CLIENTES-CONSULTA'.
+       77  WRK-FS-LOG               PIC X(02) VALUE '00'.
+       77  WRK-LOG-RESULTADO        PIC X(07) VALUE SPACES.
+
+       01  WRK-LOG-REC.
+           05 LOG-ANO               PIC 9(04).
+           05 FILLER                PIC X(01) VALUE '-'.
+           05 LOG-MES               PIC 9(02).
+           05 FILLER                PIC X(01) VALUE '-'.
+           05 LOG-DIA               PIC 9(02).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LOG-HORA              PIC 9(02).
+           05 FILLER                PIC X(01) VALUE ':'.
+           05 LOG-MINUTO            PIC 9(02).
+           05 FILLER                PIC X(01) VALUE ':'.
+           05 LOG-SEGUNDO           PIC 9(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 LOG-USUARIO           PIC X(20).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 LOG-NIVEL-DIGITADO    PIC 9(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 LOG-RESULTADO         PIC X(07).
+
+       01  WRK-DATA-ATUAL.
+           05 WRK-ANO               PIC 9(04).
+           05 WRK-MES               PIC 9(02).
+           05 WRK-DIA               PIC 9(02).
+
+       01  WRK-HORA-ATUAL.
+           05 WRK-HORA              PIC 9(02).
+           05 WRK-MINUTO            PIC 9(02).
+           05 WRK-SEGUNDO           PIC 9(02).
+           05 WRK-CENTESIMOS        PIC 9(02).
+
+       LINKAGE SECTION.
+       01  LK-NIVEL             PIC 9(02).
+       01  LK-AUTORIZADO        PIC X(01).
+           88 LK-AUTORIZADO-SIM VALUE 'S'.
+
+       PROCEDURE DIVISION USING LK-NIVEL LK-AUTORIZADO.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOGIN
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------
+      *    ABRE O ARQUIVO DE USUARIOS (CRIA E SEMEIA NA 1A VEZ)
+      *-----------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT USUARIO-MASTER
+           IF WRK-FS-USUARIO = '35'
+               PERFORM 1100-SEMEAR-USUARIOS
+               OPEN INPUT USUARIO-MASTER
+           END-IF
+           OPEN EXTEND LOG-AUDITORIA
+           IF WRK-FS-LOG NOT = '00'
+               OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+
+       1100-SEMEAR-USUARIOS.
+           OPEN OUTPUT USUARIO-MASTER
+           MOVE 'ADMIN               ' TO USR-LOGIN
+           MOVE 'ADMIN123            ' TO USR-SENHA
+           MOVE 01 TO USR-NIVEL
+           WRITE USUARIO-REC
+           MOVE 'SUPERVISOR1         ' TO USR-LOGIN
+           MOVE 'SUPER123            ' TO USR-SENHA
+           MOVE 03 TO USR-NIVEL
+           WRITE USUARIO-REC
+           MOVE 'USER1               ' TO USR-LOGIN
+           MOVE 'USER123             ' TO USR-SENHA
+           MOVE 02 TO USR-NIVEL
+           WRITE USUARIO-REC
+           CLOSE USUARIO-MASTER.
 
-       PROCEDURE DIVISION.
+      *-----------------------------------------------------
+      *    CONFERE USUARIO/SENHA E SO ENTAO AVALIA O NIVEL
+      *-----------------------------------------------------
+       2000-LOGIN.
            DISPLAY 'USUARIO..'
            ACCEPT WRK-USUARIO.
 
-           DISPLAY 'NIVEL..'
-           ACCEPT WRK-NIVEL.
+           DISPLAY 'SENHA..'
+           ACCEPT WRK-SENHA.
 
-           IF ADM
-               DISPLAY 'NIVEL - ADMINISTRADOR'
-           ELSE
-               IF USER
-                   DISPLAY 'NIVEL USUARIO'
+           PERFORM 2010-ACEITA-NIVEL UNTIL WRK-NIVEL-ENTRADA NUMERIC
+           MOVE WRK-NIVEL-ENTRADA TO WRK-NIVEL
+
+           MOVE 'N' TO WRK-CREDENCIAL-OK
+           MOVE WRK-USUARIO TO USR-LOGIN
+           READ USUARIO-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF USR-SENHA = WRK-SENHA AND USR-NIVEL = WRK-NIVEL
+                       MOVE 'S' TO WRK-CREDENCIAL-OK
+                   END-IF
+           END-READ
+
+           IF CREDENCIAL-VALIDA
+               IF ADM
+                   DISPLAY 'NIVEL - ADMINISTRADOR'
+                   DISPLAY 'TRANSACOES PERMITIDAS: '
+                       WRK-TRANSACOES-ADM
+                   MOVE WRK-NIVEL TO LK-NIVEL
+                   MOVE 'S' TO LK-AUTORIZADO
                ELSE
-                   DISPLAY 'USUARIO NAO AUTORIZADO'
+                   IF SUPERVISOR
+                       DISPLAY 'NIVEL - SUPERVISOR'
+                       DISPLAY 'TRANSACOES PERMITIDAS: '
+                           WRK-TRANSACOES-SUPER
+                       MOVE WRK-NIVEL TO LK-NIVEL
+                       MOVE 'S' TO LK-AUTORIZADO
+                   ELSE
+                       IF USER
+                           DISPLAY 'NIVEL USUARIO'
+                           DISPLAY 'TRANSACOES PERMITIDAS: '
+                               WRK-TRANSACOES-USER
+                           MOVE WRK-NIVEL TO LK-NIVEL
+                           MOVE 'S' TO LK-AUTORIZADO
+                       ELSE
+                           DISPLAY 'USUARIO NAO AUTORIZADO'
+                           MOVE ZEROS TO LK-NIVEL
+                           MOVE 'N' TO LK-AUTORIZADO
+                      END-IF
+                  END-IF
+               END-IF
+           ELSE
+               DISPLAY 'USUARIO OU SENHA INVALIDOS'
+               MOVE ZEROS TO LK-NIVEL
+               MOVE 'N' TO LK-AUTORIZADO
+           END-IF
+
+           PERFORM 2700-REGISTRA-AUDITORIA.
 
-              END-IF
+      *-----------------------------------------------------
+      *    SOLICITA O NIVEL E REJEITA ENTRADA NAO NUMERICA
+      *-----------------------------------------------------
+       2010-ACEITA-NIVEL.
+           MOVE SPACES TO WRK-NIVEL-ENTRADA
+           DISPLAY 'NIVEL..'
+           ACCEPT WRK-NIVEL-ENTRADA
+           IF WRK-NIVEL-ENTRADA NOT NUMERIC
+               DISPLAY 'NIVEL INVALIDO - DIGITE SOMENTE NUMEROS'
            END-IF.
-           STOP RUN.
+
+      *-----------------------------------------------------
+      *    GRAVA A TENTATIVA DE LOGIN NO ARQUIVO DE AUDITORIA
+      *-----------------------------------------------------
+       2700-REGISTRA-AUDITORIA.
+           IF LK-AUTORIZADO-SIM
+               MOVE 'GRANTED' TO WRK-LOG-RESULTADO
+           ELSE
+               MOVE 'DENIED' TO WRK-LOG-RESULTADO
+           END-IF
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-ATUAL FROM TIME
+
+           MOVE WRK-ANO             TO LOG-ANO
+           MOVE WRK-MES             TO LOG-MES
+           MOVE WRK-DIA             TO LOG-DIA
+           MOVE WRK-HORA            TO LOG-HORA
+           MOVE WRK-MINUTO          TO LOG-MINUTO
+           MOVE WRK-SEGUNDO         TO LOG-SEGUNDO
+           MOVE WRK-USUARIO         TO LOG-USUARIO
+           MOVE WRK-NIVEL           TO LOG-NIVEL-DIGITADO
+           MOVE WRK-LOG-RESULTADO   TO LOG-RESULTADO
+
+           WRITE LOG-LINHA FROM WRK-LOG-REC.
+
+      *-----------------------------------------------------
+      *    ENCERRA OS ARQUIVOS DE USUARIOS E DE AUDITORIA
+      *-----------------------------------------------------
+       9000-FINALIZE.
+           CLOSE USUARIO-MASTER
+           CLOSE LOG-AUDITORIA.
