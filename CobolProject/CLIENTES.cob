@@ -1,19 +1,644 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. CLIENTES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTES.
       ********************************
       *OBJETIVO : SISTEMA DE GESTAO DE CLIENTS
       * AUTHOR  : IVAN
+      *-----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 IVN - CRIADO O ARQUIVO MESTRE DE CLIENTES
+      *            (KSDS), CHAVEADO POR CLI-NUMERO, PARA QUE
+      *            O CADASTRO PASSE A PERSISTIR ENTRE EXECUCOES.
+      * 2026-08-09 IVN - INCLUIDAS AS TELAS DE INCLUSAO, CONSULTA,
+      *            ALTERACAO E EXCLUSAO (INATIVACAO) DE CLIENTE.
+      * 2026-08-09 IVN - INCLUIDA A TELA DE LISTAGEM COM ROLAGEM
+      *            (START/READ NEXT) PARA NAVEGAR O ARQUIVO SEM
+      *            SABER O NUMERO EXATO DO CLIENTE.
+      * 2026-08-09 IVN - CLI-DATA-CADASTRO PASSA A SER GRAVADA COM A
+      *            DATA DO SISTEMA NA INCLUSAO, PARA PERMITIR
+      *            RELATORIOS DE VOLUME DE CLIENTES NOVOS POR DIA/MES.
+      * 2026-08-09 IVN - CLI-NOME PASSA A SER VALIDADO (SO LETRAS,
+      *            ACENTOS E ESPACO) NA INCLUSAO E NA ALTERACAO.
+      * 2026-08-09 IVN - CLI-NOME PASSA A SER GRAVADO EM MAIUSCULAS
+      *            PARA QUE A BUSCA E A VERIFICACAO DE DUPLICIDADE
+      *            COMPAREM NOMES DE FORMA CONSISTENTE.
+      * 2026-08-09 IVN - INCLUIDA A AVALIACAO DE CREDITO DO CLIENTE
+      *            (NOTA DE PAGAMENTO + NOTA DE RENDA, NOS MOLDES
+      *            DO COB07-IF-ELSE), GRAVANDO SCORE E DECISAO NO
+      *            PROPRIO CADASTRO DO CLIENTE.
+      * 2026-08-09 IVN - O LAYOUT DE CLIENTE-REC PASSA A VIR DO
+      *            COPY CLIENTE (COPY/CLIENTE.CPY) EM VEZ DE SER
+      *            REPETIDO AQUI, PARA QUE A LISTAGEM E OUTROS
+      *            PROGRAMAS COMPARTILHEM O MESMO LAYOUT.
+      * 2026-08-09 IVN - AS INCLUSOES, ALTERACOES E EXCLUSOES DO DIA
+      *            PASSAM A SER CONTADAS E GRAVADAS NO ARQUIVO
+      *            CLITRANS AO FINAL DA EXECUCAO, PARA ALIMENTAR A
+      *            CONCILIACAO DE FIM DE DIA (COB22-RECONCILIA)
+      *            CONTRA OS TOTAIS DE CONTROLE DO ARQUIVO MESTRE.
+      * 2026-08-09 IVN - A INCLUSAO PASSA A VERIFICAR, PELA CHAVE
+      *            ALTERNATIVA DE NOME, SE JA EXISTE CLIENTE
+      *            CADASTRADO COM O MESMO NOME, AVISANDO O OPERADOR
+      *            EM VEZ DE DEIXAR O CADASTRO DUPLICADO PASSAR
+      *            DESPERCEBIDO.
+      * 2026-08-09 IVN - O PROGRAMA PASSA A RECEBER O NIVEL DO
+      *            OPERADOR (COB00-MENU/COB10-USUARIO) POR LINKAGE
+      *            SECTION E A COLORIR A TELA PRINCIPAL DE ACORDO
+      *            COM O NIVEL (ADM/SUPERVISOR/USUARIO), PARA QUE O
+      *            OPERADOR IDENTIFIQUE DE CARA COM QUE ALCADA ESTA
+      *            TRABALHANDO.
+      * 2026-08-09 IVN - PASSA A USAR O MESMO LOCALE NUMERICO DO
+      *            COB10-USUARIO (DECIMAL-POINT IS COMMA), EXIBINDO
+      *            O SCORE DE CREDITO COM VIRGULA DECIMAL.
+      * 2026-08-09 IVN - O LOCALE NUMERICO PASSA A VIR DO COPY LOCALE
+      *            (COPY/LOCALE.CPY), O MESMO USADO POR COB10-USUARIO
+      *            E COB07-IF-ELSE, EM VEZ DE REPETIR A CLAUSULA AQUI.
+      * 2026-08-09 IVN - A AVALIACAO DE CREDITO (2600-AVALIAR-CREDITO)
+      *            PASSA A CONTAR COMO ALTERACAO DO DIA, JA QUE
+      *            REGRAVA O CADASTRO DO CLIENTE COM O NOVO SCORE E
+      *            DECISAO, PARA QUE A CONCILIACAO (COB22-RECONCILIA)
+      *            NAO SUBESTIME AS ALTERACOES DO DIA.
+      * 2026-08-09 IVN - A 1A DISPLAY DE TELA-CREDITO PASSA A CARREGAR
+      *            WRK-SCORE-EDT A PARTIR DO REGISTRO RECEM-LIDO ANTES
+      *            DE EXIBIR A TELA, PARA NAO MOSTRAR O SCORE DO
+      *            CLIENTE ANTERIOR JUNTO COM A DECISAO DO CLIENTE ATUAL.
       *******************************
-           ENVIRONMENT DIVISION.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-
-           SCREEN SECTION.
-           01 TELA.
-               05 LIMPA-TELA.
-                  10 BLANK SCREEN.
-                  10 LINE 01 COLUMN 01 ERASE EOL
-                     BACKGROUND-COLOR 1.
-           PROCEDURE DIVISION.
-              DISPLAY TELA.
-              STOP RUN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY LOCALE.
+           CLASS WRK-CLASSE-NOME IS "A" THRU "Z", "a" THRU "z", " ",
+               X"C0" THRU X"DE", X"E0" THRU X"FE".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+           SELECT ARQ-TRANSACOES ASSIGN TO "CLITRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       FD  ARQ-TRANSACOES.
+       01  TRANS-LINHA.
+           05 TRANS-DATA           PIC 9(08).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 TRANS-INCLUSOES      PIC 9(06).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 TRANS-ALTERACOES     PIC 9(06).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 TRANS-EXCLUSOES      PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-CLIENTE         PIC X(02) VALUE '00'.
+       77  WRK-OPCAO              PIC X(01) VALUE SPACE.
+       77  WRK-CONFIRMA           PIC X(01) VALUE SPACE.
+           88 WRK-CONFIRMA-SIM    VALUE 'S'.
+       77  WRK-CHAVE              PIC 9(06) VALUE ZEROS.
+       77  WRK-MENSAGEM           PIC X(40) VALUE SPACES.
+       77  WRK-TECLA              PIC X(01) VALUE SPACE.
+       77  WRK-TOPO-IDX           PIC 9(02) VALUE ZEROS.
+       77  WRK-LINDX              PIC 9(02) VALUE ZEROS.
+       77  WRK-NOME-VALIDO-CLI    PIC X(01) VALUE 'N'.
+           88 NOME-VALIDO-CLI     VALUE 'S'.
+       77  WRK-IDX-CLI            PIC 9(02) VALUE ZEROS.
+       77  WRK-NOTA-PAGAMENTO     PIC 9(02) VALUE ZEROS.
+       77  WRK-NOTA-RENDA         PIC 9(02) VALUE ZEROS.
+       77  WRK-FS-TRANS           PIC X(02) VALUE '00'.
+       77  WRK-TOTAL-INCLUSOES    PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-ALTERACOES   PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-EXCLUSOES    PIC 9(06) VALUE ZEROS.
+       77  WRK-NOME-DUPLICADO     PIC X(01) VALUE 'N'.
+           88 NOME-DUPLICADO      VALUE 'S'.
+       01  WRK-CLIENTE-NOVO.
+           05 WRK-NUM-NOVO        PIC 9(06).
+           05 WRK-NOME-NOVO       PIC X(30).
+           05 WRK-END-NOVO        PIC X(40).
+       77  WRK-COR-NIVEL          PIC 9(01) VALUE 7.
+       77  WRK-SCORE-EDT          PIC Z9,9 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-NIVEL-OPERADOR      PIC 9(02).
+           88 OPER-ADM            VALUE 01.
+           88 OPER-USER           VALUE 02.
+           88 OPER-SUPERVISOR     VALUE 03.
+       01  WRK-PAGINA-STACK.
+           05 WRK-PAGINA-TOPOS    PIC 9(06) OCCURS 50 TIMES
+                                   VALUE ZEROS.
+       01  WRK-LINHA-TAB.
+           05 WRK-LINHA           OCCURS 10 TIMES.
+              10 WRK-LIN-NUMERO   PIC 9(06).
+              10 WRK-LIN-NOME     PIC X(30).
+              10 WRK-LIN-STATUS   PIC X(01).
+       01  WRK-DATA-HOJE          PIC 9(08) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 TELA.
+           05 LIMPA-TELA.
+              10 BLANK SCREEN.
+              10 LINE 01 COLUMN 01 ERASE EOL
+                 BACKGROUND-COLOR WRK-COR-NIVEL.
+
+       01 TELA-MENU.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE 'SISTEMA DE GESTAO DE CLIENTES'
+              FOREGROUND-COLOR WRK-COR-NIVEL.
+           05 LINE 03 COLUMN 01 VALUE '1 - INCLUIR CLIENTE'.
+           05 LINE 04 COLUMN 01 VALUE '2 - CONSULTAR CLIENTE'.
+           05 LINE 05 COLUMN 01 VALUE '3 - ALTERAR CLIENTE'.
+           05 LINE 06 COLUMN 01 VALUE '4 - EXCLUIR (INATIVAR) CLIENTE'.
+           05 LINE 07 COLUMN 01 VALUE '5 - LISTAR CLIENTES'.
+           05 LINE 08 COLUMN 01 VALUE '6 - AVALIAR CREDITO DO CLIENTE'.
+           05 LINE 09 COLUMN 01 VALUE '0 - SAIR'.
+           05 LINE 10 COLUMN 01 VALUE 'OPCAO.......: '.
+           05 LINE 10 COLUMN 16 PIC X(01) TO WRK-OPCAO.
+           05 LINE 20 COLUMN 01 PIC X(40) FROM WRK-MENSAGEM
+              FOREGROUND-COLOR 4.
+
+       01 TELA-CHAVE.
+           05 LINE 12 COLUMN 01 VALUE 'NUMERO DO CLIENTE...: '.
+           05 LINE 12 COLUMN 23 PIC 9(06) TO WRK-CHAVE.
+
+       01 TELA-INCLUIR.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE 'INCLUSAO DE CLIENTE'
+              FOREGROUND-COLOR WRK-COR-NIVEL.
+           05 LINE 03 COLUMN 01 VALUE 'NUMERO..............: '.
+           05 LINE 03 COLUMN 23 PIC 9(06) USING CLI-NUMERO.
+           05 LINE 04 COLUMN 01 VALUE 'NOME................: '.
+           05 LINE 04 COLUMN 23 PIC X(30) USING CLI-NOME.
+           05 LINE 05 COLUMN 01 VALUE 'ENDERECO............: '.
+           05 LINE 05 COLUMN 23 PIC X(40) USING CLI-ENDERECO.
+
+       01 TELA-CONSULTAR.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE 'CONSULTA DE CLIENTE'
+              FOREGROUND-COLOR WRK-COR-NIVEL.
+           05 LINE 03 COLUMN 01 VALUE 'NUMERO..............: '.
+           05 LINE 03 COLUMN 23 PIC 9(06) FROM CLI-NUMERO.
+           05 LINE 04 COLUMN 01 VALUE 'NOME................: '.
+           05 LINE 04 COLUMN 23 PIC X(30) FROM CLI-NOME.
+           05 LINE 05 COLUMN 01 VALUE 'ENDERECO............: '.
+           05 LINE 05 COLUMN 23 PIC X(40) FROM CLI-ENDERECO.
+           05 LINE 06 COLUMN 01 VALUE 'STATUS..............: '.
+           05 LINE 06 COLUMN 23 PIC X(01) FROM CLI-STATUS.
+
+       01 TELA-ALTERAR.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE 'ALTERACAO DE CLIENTE'
+              FOREGROUND-COLOR WRK-COR-NIVEL.
+           05 LINE 03 COLUMN 01 VALUE 'NUMERO..............: '.
+           05 LINE 03 COLUMN 23 PIC 9(06) FROM CLI-NUMERO.
+           05 LINE 04 COLUMN 01 VALUE 'NOME................: '.
+           05 LINE 04 COLUMN 23 PIC X(30) USING CLI-NOME.
+           05 LINE 05 COLUMN 01 VALUE 'ENDERECO............: '.
+           05 LINE 05 COLUMN 23 PIC X(40) USING CLI-ENDERECO.
+
+       01 TELA-EXCLUIR.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01
+              VALUE 'EXCLUSAO (INATIVACAO) DE CLIENTE'
+              FOREGROUND-COLOR WRK-COR-NIVEL.
+           05 LINE 03 COLUMN 01 VALUE 'NUMERO..............: '.
+           05 LINE 03 COLUMN 23 PIC 9(06) FROM CLI-NUMERO.
+           05 LINE 04 COLUMN 01 VALUE 'NOME................: '.
+           05 LINE 04 COLUMN 23 PIC X(30) FROM CLI-NOME.
+           05 LINE 06 COLUMN 01 VALUE 'CONFIRMA INATIVACAO (S/N)..: '.
+           05 LINE 06 COLUMN 30 PIC X(01) TO WRK-CONFIRMA.
+
+       01 TELA-CREDITO.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01
+              VALUE 'AVALIACAO DE CREDITO DO CLIENTE'
+              FOREGROUND-COLOR WRK-COR-NIVEL.
+           05 LINE 03 COLUMN 01 VALUE 'NUMERO..............: '.
+           05 LINE 03 COLUMN 23 PIC 9(06) FROM CLI-NUMERO.
+           05 LINE 04 COLUMN 01 VALUE 'NOME................: '.
+           05 LINE 04 COLUMN 23 PIC X(30) FROM CLI-NOME.
+           05 LINE 06 COLUMN 01
+              VALUE 'NOTA HISTORICO PAGAMENTO (0-10): '.
+           05 LINE 06 COLUMN 34 PIC 9(02) TO WRK-NOTA-PAGAMENTO.
+           05 LINE 07 COLUMN 01
+              VALUE 'NOTA DE RENDA (0-10)...........: '.
+           05 LINE 07 COLUMN 34 PIC 9(02) TO WRK-NOTA-RENDA.
+           05 LINE 09 COLUMN 01 VALUE 'SCORE...............: '.
+           05 LINE 09 COLUMN 23 PIC Z9,9 FROM WRK-SCORE-EDT.
+           05 LINE 10 COLUMN 01 VALUE 'DECISAO.............: '.
+           05 LINE 10 COLUMN 23 PIC X(01) FROM CLI-DECISAO-CREDITO.
+
+       01 TELA-LISTAGEM.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE 'LISTAGEM DE CLIENTES'
+              FOREGROUND-COLOR WRK-COR-NIVEL.
+           05 LINE 02 COLUMN 01
+              VALUE 'NUMERO  NOME                           ST'.
+           05 LINE 03 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(1).
+           05 LINE 03 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(1).
+           05 LINE 03 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(1).
+           05 LINE 04 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(2).
+           05 LINE 04 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(2).
+           05 LINE 04 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(2).
+           05 LINE 05 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(3).
+           05 LINE 05 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(3).
+           05 LINE 05 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(3).
+           05 LINE 06 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(4).
+           05 LINE 06 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(4).
+           05 LINE 06 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(4).
+           05 LINE 07 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(5).
+           05 LINE 07 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(5).
+           05 LINE 07 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(5).
+           05 LINE 08 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(6).
+           05 LINE 08 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(6).
+           05 LINE 08 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(6).
+           05 LINE 09 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(7).
+           05 LINE 09 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(7).
+           05 LINE 09 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(7).
+           05 LINE 10 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(8).
+           05 LINE 10 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(8).
+           05 LINE 10 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(8).
+           05 LINE 11 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(9).
+           05 LINE 11 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(9).
+           05 LINE 11 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(9).
+           05 LINE 12 COLUMN 01  PIC 9(06) FROM WRK-LIN-NUMERO(10).
+           05 LINE 12 COLUMN 09  PIC X(30) FROM WRK-LIN-NOME(10).
+           05 LINE 12 COLUMN 43  PIC X(01) FROM WRK-LIN-STATUS(10).
+           05 LINE 14 COLUMN 01
+              VALUE 'A=AVANCAR  V=VOLTAR  F=FIM   OPCAO: '.
+           05 LINE 14 COLUMN 38  PIC X(01) TO WRK-TECLA.
+           05 LINE 16 COLUMN 01  PIC X(40) FROM WRK-MENSAGEM
+              FOREGROUND-COLOR 4.
+
+       PROCEDURE DIVISION USING LK-NIVEL-OPERADOR.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESSA-MENU UNTIL WRK-OPCAO = '0'
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------
+      *    ABRE O ARQUIVO MESTRE DE CLIENTES E DEFINE A COR DA
+      *    TELA PRINCIPAL DE ACORDO COM O NIVEL DO OPERADOR
+      *-----------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1010-DEFINE-COR-NIVEL
+           DISPLAY TELA
+           OPEN I-O CLIENTE-MASTER
+           IF WRK-FS-CLIENTE = '35'
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF.
+
+      *-----------------------------------------------------
+      *    ESCOLHE A COR DO CABECALHO DO MENU CONFORME O NIVEL
+      *    DO OPERADOR (ADM=VERMELHO, SUPERVISOR=AMARELO,
+      *    USUARIO=VERDE)
+      *-----------------------------------------------------
+       1010-DEFINE-COR-NIVEL.
+           EVALUATE TRUE
+               WHEN OPER-ADM
+                   MOVE 4 TO WRK-COR-NIVEL
+               WHEN OPER-SUPERVISOR
+                   MOVE 6 TO WRK-COR-NIVEL
+               WHEN OPER-USER
+                   MOVE 2 TO WRK-COR-NIVEL
+               WHEN OTHER
+                   MOVE 7 TO WRK-COR-NIVEL
+           END-EVALUATE.
+
+      *-----------------------------------------------------
+      *    EXIBE O MENU PRINCIPAL E DESVIA PARA A OPCAO PEDIDA
+      *-----------------------------------------------------
+       2000-PROCESSA-MENU.
+           MOVE SPACES TO WRK-MENSAGEM
+           DISPLAY TELA-MENU
+           ACCEPT TELA-MENU
+           EVALUATE WRK-OPCAO
+               WHEN '1'
+                   PERFORM 2100-INCLUIR-CLIENTE
+               WHEN '2'
+                   PERFORM 2200-CONSULTAR-CLIENTE
+               WHEN '3'
+                   PERFORM 2300-ALTERAR-CLIENTE
+               WHEN '4'
+                   PERFORM 2400-EXCLUIR-CLIENTE
+               WHEN '5'
+                   PERFORM 2500-LISTAR-CLIENTES
+               WHEN '6'
+                   PERFORM 2600-AVALIAR-CREDITO
+               WHEN '0'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'OPCAO INVALIDA' TO WRK-MENSAGEM
+           END-EVALUATE.
+
+      *-----------------------------------------------------
+      *    INCLUI UM NOVO CLIENTE NO ARQUIVO MESTRE
+      *-----------------------------------------------------
+       2100-INCLUIR-CLIENTE.
+           MOVE ZEROS TO CLI-NUMERO
+           MOVE SPACES TO CLI-NOME CLI-ENDERECO
+           MOVE 'N' TO WRK-NOME-VALIDO-CLI
+           PERFORM 2110-ACEITA-E-VALIDA-INCLUSAO UNTIL NOME-VALIDO-CLI
+           MOVE CLI-NUMERO   TO WRK-NUM-NOVO
+           MOVE CLI-NOME     TO WRK-NOME-NOVO
+           MOVE CLI-ENDERECO TO WRK-END-NOVO
+           PERFORM 2130-VERIFICA-DUPLICIDADE
+           MOVE WRK-NUM-NOVO   TO CLI-NUMERO
+           MOVE WRK-NOME-NOVO  TO CLI-NOME
+           MOVE WRK-END-NOVO   TO CLI-ENDERECO
+           SET CLI-ATIVO TO TRUE
+           MOVE ZEROS  TO CLI-SCORE-CREDITO
+           MOVE SPACE  TO CLI-DECISAO-CREDITO
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WRK-DATA-HOJE TO CLI-DATA-CADASTRO
+           WRITE CLIENTE-REC
+               INVALID KEY
+                   MOVE 'CLIENTE JA CADASTRADO' TO WRK-MENSAGEM
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOTAL-INCLUSOES
+                   IF NOME-DUPLICADO
+                       MOVE 'INCLUIDO - ATENCAO: NOME JA CADASTRADO'
+                           TO WRK-MENSAGEM
+                   ELSE
+                       MOVE 'CLIENTE INCLUIDO COM SUCESSO'
+                           TO WRK-MENSAGEM
+                   END-IF
+           END-WRITE.
+
+      *-----------------------------------------------------
+      *    VERIFICA, PELA CHAVE ALTERNATIVA DE NOME, SE JA
+      *    EXISTE CLIENTE CADASTRADO COM O MESMO NOME
+      *-----------------------------------------------------
+       2130-VERIFICA-DUPLICIDADE.
+           MOVE 'N' TO WRK-NOME-DUPLICADO
+           MOVE WRK-NOME-NOVO TO CLI-NOME
+           START CLIENTE-MASTER KEY IS EQUAL TO CLI-NOME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ CLIENTE-MASTER NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CLI-NOME = WRK-NOME-NOVO
+                               MOVE 'S' TO WRK-NOME-DUPLICADO
+                           END-IF
+                   END-READ
+           END-START.
+
+      *-----------------------------------------------------
+      *    EXIBE A TELA DE INCLUSAO E VALIDA O NOME DIGITADO
+      *-----------------------------------------------------
+       2110-ACEITA-E-VALIDA-INCLUSAO.
+           DISPLAY TELA-INCLUIR
+           ACCEPT TELA-INCLUIR
+           PERFORM 2120-VALIDA-NOME-CLIENTE
+           IF NOT NOME-VALIDO-CLI
+               DISPLAY 'NOME INVALIDO - USE SOMENTE LETRAS E ESPACOS'
+           ELSE
+               MOVE FUNCTION UPPER-CASE(CLI-NOME) TO CLI-NOME
+           END-IF.
+
+      *-----------------------------------------------------
+      *    VALIDA CLI-NOME CARACTER A CARACTER (SO LETRAS,
+      *    ACENTOS E ESPACO)
+      *-----------------------------------------------------
+       2120-VALIDA-NOME-CLIENTE.
+           MOVE 'S' TO WRK-NOME-VALIDO-CLI
+           PERFORM 2121-VALIDA-CARACTER-CLI
+               VARYING WRK-IDX-CLI FROM 1 BY 1 UNTIL WRK-IDX-CLI > 30.
+
+      *-----------------------------------------------------
+      *    VERIFICA UM CARACTER DE CLI-NOME CONTRA A CLASSE
+      *-----------------------------------------------------
+       2121-VALIDA-CARACTER-CLI.
+           IF CLI-NOME(WRK-IDX-CLI:1) IS NOT WRK-CLASSE-NOME
+               MOVE 'N' TO WRK-NOME-VALIDO-CLI
+           END-IF.
+
+      *-----------------------------------------------------
+      *    CONSULTA UM CLIENTE PELO NUMERO
+      *-----------------------------------------------------
+       2200-CONSULTAR-CLIENTE.
+           PERFORM 2900-OBTER-CHAVE
+           MOVE WRK-CHAVE TO CLI-NUMERO
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MENSAGEM
+               NOT INVALID KEY
+                   DISPLAY TELA-CONSULTAR
+                   ACCEPT TELA-CONSULTAR
+           END-READ.
+
+      *-----------------------------------------------------
+      *    ALTERA NOME E ENDERECO DE UM CLIENTE EXISTENTE
+      *-----------------------------------------------------
+       2300-ALTERAR-CLIENTE.
+           PERFORM 2900-OBTER-CHAVE
+           MOVE WRK-CHAVE TO CLI-NUMERO
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MENSAGEM
+               NOT INVALID KEY
+                   MOVE 'N' TO WRK-NOME-VALIDO-CLI
+                   PERFORM 2310-ACEITA-E-VALIDA-ALTERACAO
+                       UNTIL NOME-VALIDO-CLI
+                   REWRITE CLIENTE-REC
+                   MOVE 'CLIENTE ALTERADO COM SUCESSO' TO WRK-MENSAGEM
+                   ADD 1 TO WRK-TOTAL-ALTERACOES
+           END-READ.
+
+      *-----------------------------------------------------
+      *    EXIBE A TELA DE ALTERACAO E VALIDA O NOME DIGITADO
+      *-----------------------------------------------------
+       2310-ACEITA-E-VALIDA-ALTERACAO.
+           DISPLAY TELA-ALTERAR
+           ACCEPT TELA-ALTERAR
+           PERFORM 2120-VALIDA-NOME-CLIENTE
+           IF NOT NOME-VALIDO-CLI
+               DISPLAY 'NOME INVALIDO - USE SOMENTE LETRAS E ESPACOS'
+           ELSE
+               MOVE FUNCTION UPPER-CASE(CLI-NOME) TO CLI-NOME
+           END-IF.
+
+      *-----------------------------------------------------
+      *    INATIVA UM CLIENTE (EXCLUSAO LOGICA)
+      *-----------------------------------------------------
+       2400-EXCLUIR-CLIENTE.
+           PERFORM 2900-OBTER-CHAVE
+           MOVE WRK-CHAVE TO CLI-NUMERO
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MENSAGEM
+               NOT INVALID KEY
+                   MOVE 'N' TO WRK-CONFIRMA
+                   DISPLAY TELA-EXCLUIR
+                   ACCEPT TELA-EXCLUIR
+                   IF WRK-CONFIRMA-SIM
+                       SET CLI-INATIVO TO TRUE
+                       REWRITE CLIENTE-REC
+                       MOVE 'CLIENTE INATIVADO COM SUCESSO'
+                           TO WRK-MENSAGEM
+                       ADD 1 TO WRK-TOTAL-EXCLUSOES
+                   ELSE
+                       MOVE 'OPERACAO CANCELADA' TO WRK-MENSAGEM
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------
+      *    EXIBE A LISTAGEM COM ROLAGEM PARA FRENTE E PARA TRAS
+      *-----------------------------------------------------
+       2500-LISTAR-CLIENTES.
+           MOVE 1 TO WRK-TOPO-IDX
+           MOVE ZEROS TO WRK-PAGINA-TOPOS(WRK-TOPO-IDX)
+           MOVE SPACE TO WRK-TECLA
+           PERFORM 2510-CARREGAR-PAGINA
+           PERFORM 2520-PROCESSA-TECLA UNTIL WRK-TECLA = 'F'.
+
+      *-----------------------------------------------------
+      *    POSICIONA (START) E LE (READ NEXT) UMA PAGINA
+      *-----------------------------------------------------
+       2510-CARREGAR-PAGINA.
+           MOVE SPACES TO WRK-MENSAGEM
+           MOVE SPACES TO WRK-LINHA-TAB
+           MOVE ZEROS TO WRK-LINDX
+           MOVE '00' TO WRK-FS-CLIENTE
+           MOVE WRK-PAGINA-TOPOS(WRK-TOPO-IDX) TO CLI-NUMERO
+           START CLIENTE-MASTER KEY IS NOT LESS THAN CLI-NUMERO
+               INVALID KEY
+                   MOVE '10' TO WRK-FS-CLIENTE
+           END-START
+           PERFORM 2511-LER-LINHA
+               UNTIL WRK-LINDX = 10 OR WRK-FS-CLIENTE NOT = '00'
+           IF WRK-LINDX = ZERO
+               MOVE 'NAO HA MAIS CLIENTES' TO WRK-MENSAGEM
+           END-IF
+           DISPLAY TELA-LISTAGEM.
+
+      *-----------------------------------------------------
+      *    LE O PROXIMO CLIENTE DA PAGINA ATUAL
+      *-----------------------------------------------------
+       2511-LER-LINHA.
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   MOVE '10' TO WRK-FS-CLIENTE
+               NOT AT END
+                   ADD 1 TO WRK-LINDX
+                   MOVE CLI-NUMERO TO WRK-LIN-NUMERO(WRK-LINDX)
+                   MOVE CLI-NOME TO WRK-LIN-NOME(WRK-LINDX)
+                   MOVE CLI-STATUS TO WRK-LIN-STATUS(WRK-LINDX)
+           END-READ.
+
+      *-----------------------------------------------------
+      *    TRATA AVANCAR/VOLTAR/FIM NA TELA DE LISTAGEM
+      *-----------------------------------------------------
+       2520-PROCESSA-TECLA.
+           MOVE SPACE TO WRK-TECLA
+           ACCEPT TELA-LISTAGEM
+           EVALUATE WRK-TECLA
+               WHEN 'A'
+                   IF WRK-LINDX > ZERO AND WRK-TOPO-IDX < 50
+                       ADD 1 TO WRK-TOPO-IDX
+                       COMPUTE WRK-PAGINA-TOPOS(WRK-TOPO-IDX) =
+                           WRK-LIN-NUMERO(WRK-LINDX) + 1
+                       PERFORM 2510-CARREGAR-PAGINA
+                   ELSE
+                       IF WRK-LINDX > ZERO
+                           MOVE 'LIMITE DE PAGINAS ATINGIDO'
+                               TO WRK-MENSAGEM
+                           DISPLAY TELA-LISTAGEM
+                       END-IF
+                   END-IF
+               WHEN 'V'
+                   IF WRK-TOPO-IDX > 1
+                       SUBTRACT 1 FROM WRK-TOPO-IDX
+                       PERFORM 2510-CARREGAR-PAGINA
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *-----------------------------------------------------
+      *    AVALIA O CREDITO DO CLIENTE A PARTIR DA NOTA DE
+      *    PAGAMENTO E DA NOTA DE RENDA (MESMA FAIXA DO
+      *    COB07-IF-ELSE), GRAVANDO SCORE E DECISAO NO CADASTRO
+      *-----------------------------------------------------
+       2600-AVALIAR-CREDITO.
+           PERFORM 2900-OBTER-CHAVE
+           MOVE WRK-CHAVE TO CLI-NUMERO
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MENSAGEM
+               NOT INVALID KEY
+                   MOVE CLI-SCORE-CREDITO TO WRK-SCORE-EDT
+                   DISPLAY TELA-CREDITO
+                   ACCEPT TELA-CREDITO
+                   PERFORM 2610-CALCULA-SCORE-CREDITO
+                   REWRITE CLIENTE-REC
+                   ADD 1 TO WRK-TOTAL-ALTERACOES
+                   MOVE CLI-SCORE-CREDITO TO WRK-SCORE-EDT
+                   DISPLAY TELA-CREDITO
+                   MOVE 'AVALIACAO DE CREDITO CONCLUIDA'
+                       TO WRK-MENSAGEM
+           END-READ.
+
+      *-----------------------------------------------------
+      *    CALCULA O SCORE (MEDIA DAS DUAS NOTAS) E CLASSIFICA
+      *    A DECISAO DE CREDITO
+      *-----------------------------------------------------
+       2610-CALCULA-SCORE-CREDITO.
+           COMPUTE CLI-SCORE-CREDITO =
+               (WRK-NOTA-PAGAMENTO + WRK-NOTA-RENDA) / 2
+           IF CLI-SCORE-CREDITO >= 6
+               SET CREDITO-APROVADO TO TRUE
+           ELSE
+               IF CLI-SCORE-CREDITO >= 2
+                   SET CREDITO-CONDICIONAL TO TRUE
+               ELSE
+                   SET CREDITO-NEGADO TO TRUE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------
+      *    SOLICITA O NUMERO DO CLIENTE PARA AS TRANSACOES
+      *-----------------------------------------------------
+       2900-OBTER-CHAVE.
+           MOVE ZEROS TO WRK-CHAVE
+           DISPLAY TELA-CHAVE
+           ACCEPT TELA-CHAVE.
+
+      *-----------------------------------------------------
+      *    ENCERRA O ARQUIVO MESTRE DE CLIENTES E REGISTRA OS
+      *    TOTAIS DE TRANSACOES DO DIA PARA A CONCILIACAO
+      *-----------------------------------------------------
+       9000-FINALIZE.
+           CLOSE CLIENTE-MASTER
+           PERFORM 9100-GRAVA-TRANSACOES.
+
+      *-----------------------------------------------------
+      *    GRAVA NO ARQUIVO CLITRANS OS TOTAIS DE INCLUSAO,
+      *    ALTERACAO E EXCLUSAO DESTA EXECUCAO (CRIA O ARQUIVO
+      *    NA 1A EXECUCAO)
+      *-----------------------------------------------------
+       9100-GRAVA-TRANSACOES.
+           OPEN EXTEND ARQ-TRANSACOES
+           IF WRK-FS-TRANS NOT = '00'
+               OPEN OUTPUT ARQ-TRANSACOES
+           END-IF
+
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WRK-DATA-HOJE        TO TRANS-DATA
+           MOVE WRK-TOTAL-INCLUSOES  TO TRANS-INCLUSOES
+           MOVE WRK-TOTAL-ALTERACOES TO TRANS-ALTERACOES
+           MOVE WRK-TOTAL-EXCLUSOES  TO TRANS-EXCLUSOES
+           WRITE TRANS-LINHA
+
+           CLOSE ARQ-TRANSACOES.
