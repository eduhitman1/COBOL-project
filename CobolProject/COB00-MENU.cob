@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB00-MENU.
+      ********************************
+      *OBJETIVO : MENU PRINCIPAL DO SISTEMA
+      * AUTHOR  : IVAN
+      *-----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 IVN - CRIADO O PROGRAMA. CHAMA O COB10-USUARIO
+      *            PARA LOGIN E, SE AUTORIZADO, CHAMA CLIENTES E
+      *            OS DEMAIS SUBPROGRAMAS A PARTIR DE UM UNICO
+      *            PONTO DE ENTRADA DO SISTEMA.
+      * 2026-08-09 IVN - O NIVEL DO OPERADOR PASSA A SER ENVIADO
+      *            PARA O CLIENTES POR LINKAGE SECTION, PARA QUE
+      *            AS TELAS SEJAM COLORIDAS DE ACORDO COM O NIVEL.
+      *******************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-NIVEL-LOGIN        PIC 9(02) VALUE ZEROS.
+       77  WRK-AUTORIZADO         PIC X(01) VALUE 'N'.
+           88 WRK-LOGADO          VALUE 'S'.
+       77  WRK-OPCAO              PIC X(01) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           CALL 'COB10-USUARIO' USING WRK-NIVEL-LOGIN WRK-AUTORIZADO
+           IF WRK-LOGADO
+               PERFORM 1000-PROCESSA-MENU UNTIL WRK-OPCAO = '0'
+           ELSE
+               DISPLAY 'ACESSO NAO AUTORIZADO. ENCERRANDO.'
+           END-IF
+           STOP RUN.
+
+      *-----------------------------------------------------
+      *    MENU PRINCIPAL: DESVIA PARA O SUBPROGRAMA PEDIDO
+      *-----------------------------------------------------
+       1000-PROCESSA-MENU.
+           DISPLAY ' '
+           DISPLAY '1 - CADASTRO DE CLIENTES'
+           DISPLAY '2 - DATA DO SISTEMA'
+           DISPLAY '3 - CADASTRO DE NOME'
+           DISPLAY '4 - MEDIA DE NOTAS (CREDITO)'
+           DISPLAY '0 - SAIR'
+           DISPLAY 'OPCAO: '
+           ACCEPT WRK-OPCAO
+           EVALUATE WRK-OPCAO
+               WHEN '1'
+                   CALL 'CLIENTES' USING WRK-NIVEL-LOGIN
+               WHEN '2'
+                   CALL 'COB03-DATE'
+               WHEN '3'
+                   CALL 'COB02-STRING-NOME'
+               WHEN '4'
+                   CALL 'COB07-IF-ELSE'
+               WHEN '0'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
