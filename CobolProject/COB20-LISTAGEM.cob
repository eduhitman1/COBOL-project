@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB20-LISTAGEM.
+      ********************************
+      *OBJETIVO : LISTAGEM NOTURNA DE CLIENTES (BATCH)
+      * AUTHOR  : IVAN
+      *-----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 IVN - CRIADO O PROGRAMA. LE O ARQUIVO MESTRE
+      *            DE CLIENTES POR COMPLETO E IMPRIME A LISTAGEM
+      *            EM ORDEM ALFABETICA DE NOME (SORT), PARA QUE
+      *            OS GERENTES DE AGENCIA TENHAM O RELATORIO
+      *            DIARIO DO CADASTRO SEM ACESSAR AS TELAS.
+      * 2026-08-09 IVN - O LAYOUT DE CLIENTE-REC PASSA A VIR DO
+      *            COPY CLIENTE (COPY/CLIENTE.CPY), O MESMO USADO
+      *            PELO CLIENTES.COB, EM VEZ DE SER REDEFINIDO
+      *            AQUI.
+      * 2026-08-09 IVN - O ASSIGN DO RELATORIO PASSA A SER "RELAT",
+      *            IGUAL A DD DO PASSO LISTAGEM NO CLIBATCH.JCL (AS
+      *            OUTRAS DDs DO MESMO PASSO JA SEGUEM ESSA REGRA).
+      *******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+           SELECT WORK-SORT ASSIGN TO "LISTSORT".
+
+           SELECT RELATORIO ASSIGN TO "RELAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       SD  WORK-SORT.
+       01  SORT-REC.
+           05 SORT-NOME           PIC X(30).
+           05 SORT-NUMERO         PIC 9(06).
+           05 SORT-STATUS         PIC X(01).
+           05 SORT-DATA-CADASTRO  PIC 9(08).
+
+       FD  RELATORIO.
+       01  REL-LINHA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-CLIENTE          PIC X(02) VALUE '00'.
+       77  WRK-FS-RELATORIO        PIC X(02) VALUE '00'.
+       77  WRK-LINHAS-PAGINA       PIC 9(02) VALUE ZEROS.
+       77  WRK-PAGINA              PIC 9(04) VALUE ZEROS.
+       77  WRK-TOTAL-CLIENTES      PIC 9(06) VALUE ZEROS.
+
+       01  WRK-DATA-HOJE.
+           05 WRK-ANO-HOJE         PIC 9(04).
+           05 WRK-MES-HOJE         PIC 9(02).
+           05 WRK-DIA-HOJE         PIC 9(02).
+
+       01  WRK-CABECALHO1.
+           05 FILLER               PIC X(21) VALUE
+              'LISTAGEM DE CLIENTES'.
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(06) VALUE 'DATA: '.
+           05 HDR-DIA              PIC 99.
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 HDR-MES              PIC 99.
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 HDR-ANO              PIC 9999.
+           05 FILLER               PIC X(06) VALUE SPACES.
+           05 FILLER               PIC X(06) VALUE 'PAG.: '.
+           05 HDR-PAGINA           PIC ZZZ9.
+
+       01  WRK-CABECALHO2.
+           05 FILLER               PIC X(08) VALUE 'NUMERO'.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(30) VALUE 'NOME'.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(02) VALUE 'ST'.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE 'CADASTRO'.
+
+       01  WRK-LINHA-DET.
+           05 DET-NUMERO           PIC ZZZZZ9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 DET-NOME             PIC X(30).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DET-STATUS           PIC X(02).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DET-DIA              PIC 99.
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 DET-MES              PIC 99.
+           05 FILLER               PIC X(01) VALUE '/'.
+           05 DET-ANO              PIC 9999.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           SORT WORK-SORT
+               ON ASCENDING KEY SORT-NOME
+               INPUT PROCEDURE 2000-CARREGA-SORT
+               OUTPUT PROCEDURE 3000-IMPRIME-SORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *-----------------------------------------------------
+      *    ABRE O RELATORIO E IMPRIME O PRIMEIRO CABECALHO
+      *-----------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN OUTPUT RELATORIO.
+
+      *-----------------------------------------------------
+      *    FASE DE ENTRADA DO SORT: LE TODO O ARQUIVO MESTRE
+      *-----------------------------------------------------
+       2000-CARREGA-SORT.
+           OPEN INPUT CLIENTE-MASTER
+           IF WRK-FS-CLIENTE = '35'
+               DISPLAY 'ARQUIVO MESTRE INEXISTENTE - LISTAGEM VAZIA'
+           ELSE
+               PERFORM 2100-LER-E-RELEASE
+                   UNTIL WRK-FS-CLIENTE NOT = '00'
+               CLOSE CLIENTE-MASTER
+           END-IF.
+
+       2100-LER-E-RELEASE.
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   MOVE '10' TO WRK-FS-CLIENTE
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-CLIENTES
+                   MOVE CLI-NOME          TO SORT-NOME
+                   MOVE CLI-NUMERO        TO SORT-NUMERO
+                   MOVE CLI-STATUS        TO SORT-STATUS
+                   MOVE CLI-DATA-CADASTRO TO SORT-DATA-CADASTRO
+                   RELEASE SORT-REC
+           END-READ.
+
+      *-----------------------------------------------------
+      *    FASE DE SAIDA DO SORT: IMPRIME EM ORDEM DE NOME
+      *-----------------------------------------------------
+       3000-IMPRIME-SORT.
+           PERFORM 3100-IMPRIME-CABECALHO
+           MOVE '00' TO WRK-FS-RELATORIO
+           PERFORM 3200-RETURN-E-IMPRIME
+               UNTIL WRK-FS-RELATORIO NOT = '00'.
+
+       3100-IMPRIME-CABECALHO.
+           ADD 1 TO WRK-PAGINA
+           MOVE ZEROS TO WRK-LINHAS-PAGINA
+           MOVE WRK-DIA-HOJE TO HDR-DIA
+           MOVE WRK-MES-HOJE TO HDR-MES
+           MOVE WRK-ANO-HOJE TO HDR-ANO
+           MOVE WRK-PAGINA   TO HDR-PAGINA
+           WRITE REL-LINHA FROM WRK-CABECALHO1
+           WRITE REL-LINHA FROM WRK-CABECALHO2.
+
+       3200-RETURN-E-IMPRIME.
+           RETURN WORK-SORT
+               AT END
+                   MOVE '10' TO WRK-FS-RELATORIO
+               NOT AT END
+                   MOVE SORT-NUMERO                TO DET-NUMERO
+                   MOVE SORT-NOME                  TO DET-NOME
+                   MOVE SORT-STATUS                TO DET-STATUS
+                   MOVE SORT-DATA-CADASTRO(7:2)     TO DET-DIA
+                   MOVE SORT-DATA-CADASTRO(5:2)     TO DET-MES
+                   MOVE SORT-DATA-CADASTRO(1:4)     TO DET-ANO
+                   WRITE REL-LINHA FROM WRK-LINHA-DET
+                   ADD 1 TO WRK-LINHAS-PAGINA
+                   IF WRK-LINHAS-PAGINA >= 50
+                       PERFORM 3100-IMPRIME-CABECALHO
+                   END-IF
+           END-RETURN.
+
+      *-----------------------------------------------------
+      *    ENCERRA O RELATORIO
+      *-----------------------------------------------------
+       9000-FINALIZE.
+           CLOSE RELATORIO
+           DISPLAY 'TOTAL DE CLIENTES LISTADOS: ' WRK-TOTAL-CLIENTES.
