@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB21-CARGA-CLIENTES.
+      ********************************
+      *OBJETIVO : CARGA EM LOTE DE CLIENTES (CONVERSAO INICIAL
+      *           OU ALIMENTACAO NOTURNA) NO ARQUIVO MESTRE
+      * AUTHOR  : IVAN
+      *-----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 IVN - CRIADO O PROGRAMA. LE UM ARQUIVO PLANO
+      *            DE ENTRADA E GRAVA CADA CLIENTE NO ARQUIVO
+      *            MESTRE. A CADA CLIENTE GRAVADO COM SUCESSO, O
+      *            NUMERO DO CLIENTE E GRAVADO NUM ARQUIVO DE
+      *            CHECKPOINT, PARA QUE UM JOB QUE ABENDA NO MEIO
+      *            DA CARGA POSSA SER REINICIADO A PARTIR DO
+      *            ULTIMO CLIENTE GRAVADO, EM VEZ DE REPROCESSAR
+      *            O ARQUIVO INTEIRO.
+      *******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ENTRADA ASSIGN TO "CARGA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO OF CLIENTE-REC
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CARGA.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ENTRADA.
+           COPY CLIENTE REPLACING ==CLIENTE-REC== BY ==ENT-REC==.
+
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       FD  ARQ-CHECKPOINT.
+       01  CKPT-LINHA               PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-ENTRADA           PIC X(02) VALUE '00'.
+       77  WRK-FS-CLIENTE           PIC X(02) VALUE '00'.
+       77  WRK-FS-CKPT              PIC X(02) VALUE '00'.
+       77  WRK-ULTIMO-PROCESSADO    PIC 9(06) VALUE ZEROS.
+       77  WRK-RETOMAR              PIC X(01) VALUE 'N'.
+           88 RETOMAR-CARGA         VALUE 'S'.
+       77  WRK-TOTAL-LIDOS          PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-GRAVADOS       PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-PULADOS        PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2100-LER-E-GRAVA UNTIL WRK-FS-ENTRADA NOT = '00'
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *-----------------------------------------------------
+      *    ABRE OS ARQUIVOS E RECUPERA O CHECKPOINT, SE HOUVER
+      *-----------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-LER-CHECKPOINT
+           OPEN INPUT ARQ-ENTRADA
+           OPEN I-O CLIENTE-MASTER
+           IF WRK-FS-CLIENTE = '35'
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF
+           MOVE '00' TO WRK-FS-ENTRADA.
+
+      *-----------------------------------------------------
+      *    LE O ARQUIVO DE CHECKPOINT DE UMA CARGA ANTERIOR
+      *    (SE NAO EXISTIR, A CARGA COMECA DO PRIMEIRO REGISTRO)
+      *-----------------------------------------------------
+       1100-LER-CHECKPOINT.
+           MOVE ZEROS TO WRK-ULTIMO-PROCESSADO
+           MOVE 'N' TO WRK-RETOMAR
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WRK-FS-CKPT = '00'
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LINHA TO WRK-ULTIMO-PROCESSADO
+                       MOVE 'S' TO WRK-RETOMAR
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------
+      *    LE UM CLIENTE DO ARQUIVO DE ENTRADA; SE A CARGA
+      *    ESTA SENDO RETOMADA, PULA O QUE JA FOI GRAVADO
+      *-----------------------------------------------------
+       2100-LER-E-GRAVA.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE '10' TO WRK-FS-ENTRADA
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-LIDOS
+                   IF RETOMAR-CARGA
+                      AND CLI-NUMERO OF ENT-REC
+                          NOT > WRK-ULTIMO-PROCESSADO
+                       ADD 1 TO WRK-TOTAL-PULADOS
+                   ELSE
+                       PERFORM 2110-GRAVA-CLIENTE
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------
+      *    GRAVA O CLIENTE NO ARQUIVO MESTRE E ATUALIZA O
+      *    CHECKPOINT COM O NUMERO DO ULTIMO CLIENTE GRAVADO
+      *    (ENT-REC E CLIENTE-REC TEM O MESMO LAYOUT, POR ISSO
+      *    A CARGA E UM MOVE DE REGISTRO INTEIRO)
+      *-----------------------------------------------------
+       2110-GRAVA-CLIENTE.
+           MOVE ENT-REC TO CLIENTE-REC
+           WRITE CLIENTE-REC
+               INVALID KEY
+                   DISPLAY 'CLIENTE JA EXISTE - IGNORADO: '
+                       CLI-NUMERO OF ENT-REC
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOTAL-GRAVADOS
+                   PERFORM 2120-GRAVA-CHECKPOINT
+           END-WRITE.
+
+      *-----------------------------------------------------
+      *    REGRAVA O ARQUIVO DE CHECKPOINT COM O NUMERO DO
+      *    ULTIMO CLIENTE GRAVADO COM SUCESSO
+      *-----------------------------------------------------
+       2120-GRAVA-CHECKPOINT.
+           MOVE CLI-NUMERO OF ENT-REC TO WRK-ULTIMO-PROCESSADO
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE WRK-ULTIMO-PROCESSADO TO CKPT-LINHA
+           WRITE CKPT-LINHA
+           CLOSE ARQ-CHECKPOINT.
+
+      *-----------------------------------------------------
+      *    ENCERRA OS ARQUIVOS, LIMPA O CHECKPOINT (A CARGA
+      *    TERMINOU COM SUCESSO, NAO HA MAIS NADA A RETOMAR) E
+      *    EXIBE O RESUMO DA CARGA
+      *-----------------------------------------------------
+       9000-FINALIZE.
+           CLOSE ARQ-ENTRADA
+           CLOSE CLIENTE-MASTER
+           PERFORM 9100-LIMPA-CHECKPOINT
+           DISPLAY 'TOTAL LIDOS.....: ' WRK-TOTAL-LIDOS
+           DISPLAY 'TOTAL GRAVADOS..: ' WRK-TOTAL-GRAVADOS
+           DISPLAY 'TOTAL PULADOS...: ' WRK-TOTAL-PULADOS.
+
+      *-----------------------------------------------------
+      *    ESVAZIA O ARQUIVO DE CHECKPOINT: A CARGA CHEGOU AO
+      *    FIM DO ARQUIVO DE ENTRADA SEM ABENDAR, ENTAO NAO HA
+      *    RETOMADA A SER FEITA NA PROXIMA EXECUCAO
+      *-----------------------------------------------------
+       9100-LIMPA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
