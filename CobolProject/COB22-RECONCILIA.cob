@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB22-RECONCILIA.
+      ********************************
+      *OBJETIVO : RELATORIO DE CONCILIACAO DE FIM DE DIA DO
+      *           CADASTRO DE CLIENTES (BATCH)
+      * AUTHOR  : IVAN
+      *-----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 IVN - CRIADO O PROGRAMA. CONFERE SE O TOTAL DE
+      *            CLIENTES NO ARQUIVO MESTRE (CLIMAST) AO FINAL
+      *            DO DIA BATE COM O TOTAL DE ABERTURA MAIS AS
+      *            INCLUSOES, ALTERACOES E EXCLUSOES REGISTRADAS
+      *            PELO CLIENTES.COB EM CLITRANS, E ATUALIZA O
+      *            TOTAL DE CONTROLE (CONTROLE.TOT) PARA A
+      *            CONFERENCIA DO PROXIMO DIA.
+      *******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+           SELECT ARQ-TRANSACOES ASSIGN TO "CLITRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANS.
+
+           SELECT ARQ-CONTROLE ASSIGN TO "CONTROLE.TOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CONTROLE.
+
+           SELECT RELATORIO ASSIGN TO "RECONCIL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       FD  ARQ-TRANSACOES.
+       01  TRANS-LINHA.
+           05 TRANS-DATA           PIC 9(08).
+           05 FILLER               PIC X(01).
+           05 TRANS-INCLUSOES      PIC 9(06).
+           05 FILLER               PIC X(01).
+           05 TRANS-ALTERACOES     PIC 9(06).
+           05 FILLER               PIC X(01).
+           05 TRANS-EXCLUSOES      PIC 9(06).
+
+       FD  ARQ-CONTROLE.
+       01  CTRL-LINHA               PIC 9(06).
+
+       FD  RELATORIO.
+       01  REL-LINHA                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-CLIENTE           PIC X(02) VALUE '00'.
+       77  WRK-FS-TRANS             PIC X(02) VALUE '00'.
+       77  WRK-FS-CONTROLE          PIC X(02) VALUE '00'.
+       77  WRK-FS-RELATORIO         PIC X(02) VALUE '00'.
+       77  WRK-TOTAL-ANTES          PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-DEPOIS         PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-INCLUSOES      PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-ALTERACOES     PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-EXCLUSOES      PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-ESPERADO       PIC 9(06) VALUE ZEROS.
+       77  WRK-DIFERENCA            PIC S9(06) VALUE ZEROS.
+       77  WRK-DATA-HOJE            PIC 9(08) VALUE ZEROS.
+
+       01  WRK-LINHA-TOTAIS.
+           05 FILLER                PIC X(20) VALUE SPACES.
+           05 FILLER                PIC X(26) VALUE
+              'TOTAL ANTES DA CONCILIACAO'.
+           05 LTOT-ANTES            PIC ZZZ,ZZ9.
+
+       01  WRK-LINHA-TRANS.
+           05 FILLER                PIC X(20) VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE 'INC/ALT/EXC....'.
+           05 LTRA-INC              PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(01) VALUE '/'.
+           05 LTRA-ALT              PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(01) VALUE '/'.
+           05 LTRA-EXC              PIC ZZZ,ZZ9.
+
+       01  WRK-LINHA-ESPERADO.
+           05 FILLER                PIC X(20) VALUE SPACES.
+           05 FILLER                PIC X(26) VALUE
+              'TOTAL ESPERADO APOS CARGA'.
+           05 LTOT-ESPERADO         PIC ZZZ,ZZ9.
+
+       01  WRK-LINHA-DEPOIS.
+           05 FILLER                PIC X(20) VALUE SPACES.
+           05 FILLER                PIC X(26) VALUE
+              'TOTAL REAL NO ARQ. MESTRE'.
+           05 LTOT-DEPOIS           PIC ZZZ,ZZ9.
+
+       01  WRK-LINHA-RESULTADO.
+           05 FILLER                PIC X(20) VALUE SPACES.
+           05 FILLER                PIC X(13) VALUE 'RESULTADO....'.
+           05 LRES-STATUS            PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONTA-CLIENTES
+           PERFORM 3000-LE-CONTROLE-ANTERIOR
+           PERFORM 4000-LE-TRANSACOES-DIA
+           PERFORM 5000-IMPRIME-RELATORIO
+           PERFORM 6000-GRAVA-CONTROLE-ATUAL
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *-----------------------------------------------------
+      *    ABRE O RELATORIO DE SAIDA
+      *-----------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN OUTPUT RELATORIO.
+
+      *-----------------------------------------------------
+      *    CONTA QUANTOS CLIENTES EXISTEM HOJE NO ARQUIVO MESTRE
+      *-----------------------------------------------------
+       2000-CONTA-CLIENTES.
+           OPEN INPUT CLIENTE-MASTER
+           IF WRK-FS-CLIENTE = '35'
+               DISPLAY 'ARQUIVO MESTRE INEXISTENTE - TOTAL ZERO'
+           ELSE
+               PERFORM 2100-LER-CLIENTE
+                   UNTIL WRK-FS-CLIENTE NOT = '00'
+               CLOSE CLIENTE-MASTER
+           END-IF.
+
+       2100-LER-CLIENTE.
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   MOVE '10' TO WRK-FS-CLIENTE
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-DEPOIS
+           END-READ.
+
+      *-----------------------------------------------------
+      *    LE O TOTAL DE CONTROLE DEIXADO PELA CONCILIACAO
+      *    ANTERIOR (SE NAO EXISTIR, ASSUME ZERO)
+      *-----------------------------------------------------
+       3000-LE-CONTROLE-ANTERIOR.
+           MOVE ZEROS TO WRK-TOTAL-ANTES
+           OPEN INPUT ARQ-CONTROLE
+           IF WRK-FS-CONTROLE = '00'
+               READ ARQ-CONTROLE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTRL-LINHA TO WRK-TOTAL-ANTES
+               END-READ
+               CLOSE ARQ-CONTROLE
+           END-IF.
+
+      *-----------------------------------------------------
+      *    SOMA AS INCLUSOES, ALTERACOES E EXCLUSOES GRAVADAS
+      *    PELO CLIENTES.COB EM TODAS AS EXECUCOES DO DIA
+      *-----------------------------------------------------
+       4000-LE-TRANSACOES-DIA.
+           OPEN INPUT ARQ-TRANSACOES
+           IF WRK-FS-TRANS = '00'
+               MOVE '00' TO WRK-FS-TRANS
+               PERFORM 4100-LER-TRANSACAO UNTIL WRK-FS-TRANS NOT = '00'
+               CLOSE ARQ-TRANSACOES
+           END-IF.
+
+       4100-LER-TRANSACAO.
+           READ ARQ-TRANSACOES
+               AT END
+                   MOVE '10' TO WRK-FS-TRANS
+               NOT AT END
+                   IF TRANS-DATA = WRK-DATA-HOJE
+                       ADD TRANS-INCLUSOES  TO WRK-TOTAL-INCLUSOES
+                       ADD TRANS-ALTERACOES TO WRK-TOTAL-ALTERACOES
+                       ADD TRANS-EXCLUSOES  TO WRK-TOTAL-EXCLUSOES
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------
+      *    CALCULA O TOTAL ESPERADO E IMPRIME O RELATORIO DE
+      *    CONCILIACAO (AS EXCLUSOES SAO LOGICAS - INATIVACAO -
+      *    E NAO REDUZEM O TOTAL DE REGISTROS DO ARQUIVO)
+      *-----------------------------------------------------
+       5000-IMPRIME-RELATORIO.
+           COMPUTE WRK-TOTAL-ESPERADO =
+               WRK-TOTAL-ANTES + WRK-TOTAL-INCLUSOES
+           COMPUTE WRK-DIFERENCA =
+               WRK-TOTAL-DEPOIS - WRK-TOTAL-ESPERADO
+
+           MOVE 'RELATORIO DE CONCILIACAO DE CLIENTES' TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE WRK-DATA-HOJE TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WRK-TOTAL-ANTES TO LTOT-ANTES
+           WRITE REL-LINHA FROM WRK-LINHA-TOTAIS
+
+           MOVE WRK-TOTAL-INCLUSOES  TO LTRA-INC
+           MOVE WRK-TOTAL-ALTERACOES TO LTRA-ALT
+           MOVE WRK-TOTAL-EXCLUSOES  TO LTRA-EXC
+           WRITE REL-LINHA FROM WRK-LINHA-TRANS
+
+           MOVE WRK-TOTAL-ESPERADO TO LTOT-ESPERADO
+           WRITE REL-LINHA FROM WRK-LINHA-ESPERADO
+
+           MOVE WRK-TOTAL-DEPOIS TO LTOT-DEPOIS
+           WRITE REL-LINHA FROM WRK-LINHA-DEPOIS
+
+           IF WRK-DIFERENCA = ZERO
+               MOVE 'OK - BATE CERTO' TO LRES-STATUS
+           ELSE
+               MOVE 'DIVERGENTE - CONFERIR' TO LRES-STATUS
+           END-IF
+           WRITE REL-LINHA FROM WRK-LINHA-RESULTADO.
+
+      *-----------------------------------------------------
+      *    GRAVA O TOTAL DE HOJE COMO BASE PARA A CONCILIACAO
+      *    DO PROXIMO DIA
+      *-----------------------------------------------------
+       6000-GRAVA-CONTROLE-ATUAL.
+           OPEN OUTPUT ARQ-CONTROLE
+           MOVE WRK-TOTAL-DEPOIS TO CTRL-LINHA
+           WRITE CTRL-LINHA
+           CLOSE ARQ-CONTROLE.
+
+      *-----------------------------------------------------
+      *    ENCERRA O RELATORIO
+      *-----------------------------------------------------
+       9000-FINALIZE.
+           CLOSE RELATORIO.
