@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB23-EXTRATO.
+      ********************************
+      *OBJETIVO : EXTRACAO DO ARQUIVO MESTRE DE CLIENTES EM
+      *           LAYOUT FIXO PARA SISTEMAS DE COBRANCA E MALA
+      *           DIRETA (BATCH)
+      * AUTHOR  : IVAN
+      *-----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 IVN - CRIADO O PROGRAMA. LE O ARQUIVO MESTRE
+      *            DE CLIENTES POR COMPLETO E GRAVA UM EXTRATO DE
+      *            TAMANHO FIXO (CLIEXTR), NO MESMO LAYOUT DO
+      *            COPY CLIENTE (COPY/CLIENTE.CPY), PARA QUE OS
+      *            SISTEMAS DE COBRANCA E MALA DIRETA NAO PRECISEM
+      *            ACESSAR O ARQUIVO MESTRE DIRETAMENTE.
+      *******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WRK-FS-CLIENTE.
+
+           SELECT ARQ-EXTRATO ASSIGN TO "CLIEXTR"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CLIENTE.
+
+       FD  ARQ-EXTRATO.
+           COPY CLIENTE REPLACING ==CLIENTE-REC== BY ==EXT-REC==.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-CLIENTE           PIC X(02) VALUE '00'.
+       77  WRK-FS-EXTRATO           PIC X(02) VALUE '00'.
+       77  WRK-TOTAL-EXTRAIDOS      PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF WRK-FS-CLIENTE NOT = '35'
+               PERFORM 2000-LER-E-GRAVA UNTIL WRK-FS-CLIENTE NOT = '00'
+           END-IF
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+      *-----------------------------------------------------
+      *    ABRE O ARQUIVO MESTRE PARA LEITURA E O EXTRATO PARA
+      *    GRAVACAO (SE O MESTRE NAO EXISTIR, O EXTRATO SAI VAZIO)
+      *-----------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT CLIENTE-MASTER
+           OPEN OUTPUT ARQ-EXTRATO
+           IF WRK-FS-CLIENTE = '35'
+               DISPLAY 'ARQUIVO MESTRE INEXISTENTE - EXTRATO VAZIO'
+           END-IF.
+
+      *-----------------------------------------------------
+      *    LE UM CLIENTE DO ARQUIVO MESTRE E GRAVA NO EXTRATO,
+      *    NO MESMO LAYOUT DO COPY CLIENTE
+      *-----------------------------------------------------
+       2000-LER-E-GRAVA.
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   MOVE '10' TO WRK-FS-CLIENTE
+               NOT AT END
+                   MOVE CLIENTE-REC TO EXT-REC
+                   WRITE EXT-REC
+                   ADD 1 TO WRK-TOTAL-EXTRAIDOS
+           END-READ.
+
+      *-----------------------------------------------------
+      *    ENCERRA OS ARQUIVOS E EXIBE O TOTAL EXTRAIDO
+      *-----------------------------------------------------
+       9000-FINALIZE.
+           IF WRK-FS-CLIENTE NOT = '35'
+               CLOSE CLIENTE-MASTER
+           END-IF
+           CLOSE ARQ-EXTRATO
+           DISPLAY 'TOTAL DE CLIENTES EXTRAIDOS: ' WRK-TOTAL-EXTRAIDOS.
