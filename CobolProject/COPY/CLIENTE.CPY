@@ -0,0 +1,22 @@
+      *-----------------------------------------------------
+      *    CLIENTE.CPY
+      *    LAYOUT DO REGISTRO DE CLIENTE (CLIENTE-MASTER),
+      *    COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM OU
+      *    GRAVAM O ARQUIVO MESTRE DE CLIENTES.
+      * 2026-08-09 IVN - EXTRAIDO DE CLIENTES.COB PARA QUE O
+      *            RELATORIO DE LISTAGEM E OUTROS PROGRAMAS
+      *            PAREM DE REDEFINIR O MESMO LAYOUT NA MAO.
+      *-----------------------------------------------------
+       01  CLIENTE-REC.
+           05 CLI-NUMERO          PIC 9(06).
+           05 CLI-NOME            PIC X(30).
+           05 CLI-ENDERECO        PIC X(40).
+           05 CLI-STATUS          PIC X(01).
+              88 CLI-ATIVO        VALUE 'A'.
+              88 CLI-INATIVO      VALUE 'I'.
+           05 CLI-DATA-CADASTRO   PIC 9(08).
+           05 CLI-SCORE-CREDITO   PIC 9(02)V9.
+           05 CLI-DECISAO-CREDITO PIC X(01).
+              88 CREDITO-APROVADO     VALUE 'A'.
+              88 CREDITO-CONDICIONAL  VALUE 'C'.
+              88 CREDITO-NEGADO       VALUE 'N'.
