@@ -0,0 +1,12 @@
+      *-----------------------------------------------------
+      *    LOCALE.CPY
+      *    PONTO UNICO DE CONFIGURACAO DO LOCALE NUMERICO DO
+      *    SISTEMA (SEPARADOR DECIMAL). TODO PROGRAMA QUE EXIBE
+      *    OU EDITA VALOR DECIMAL DEVE COPIAR ISTO NA SPECIAL-
+      *    NAMES EM VEZ DE REPETIR A CLAUSULA NA MAO, PARA QUE A
+      *    TROCA DE LOCALE SEJA FEITA EM UM SO LUGAR.
+      * 2026-08-09 IVN - EXTRAIDO DE COB10-USUARIO, COB07-IF-ELSE
+      *            E CLIENTES, QUE TINHAM CADA UM A SUA PROPRIA
+      *            CLAUSULA DECIMAL-POINT IS COMMA REPETIDA.
+      *-----------------------------------------------------
+           DECIMAL-POINT IS COMMA.
