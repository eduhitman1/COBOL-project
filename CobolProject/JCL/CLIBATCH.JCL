@@ -0,0 +1,56 @@
+//CLIBATCH JOB (ACCT01),'CICLO NOTURNO CLIENTES',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CICLO NOTURNO DO SISTEMA DE CLIENTES
+//* AUTHOR  : IVAN
+//*--------------------------------------------------------------
+//* HISTORICO DE ALTERACOES
+//* 2026-08-09 IVN - CRIADO O JOB. ENCADEIA O FECHAMENTO DA
+//*            MANUTENCAO DO DIA (BACKUP DO ARQUIVO MESTRE), A
+//*            LISTAGEM NOTURNA DE CLIENTES (COB20-LISTAGEM) E A
+//*            EXTRACAO DO LOG DE AUDITORIA DE LOGIN, PARA QUE A
+//*            JANELA NOTURNA RODE SOZINHA EM VEZ DE DEPENDER DE
+//*            ALGUEM SUBIR CADA PROGRAMA NA MAO.
+//*--------------------------------------------------------------
+//*
+//* PASSO 1 - FECHAMENTO DA MANUTENCAO: BACKUP DO ARQUIVO MESTRE
+//*           DE CLIENTES (CLIMAST) ANTES DA LISTAGEM NOTURNA
+//*
+//FECHMAN  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//CLIMAST  DD  DSN=CLIENTES.CLIMAST,DISP=SHR
+//CLIMBKP  DD  DSN=CLIENTES.CLIMAST.BACKUP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD  *
+  REPRO INFILE(CLIMAST) OUTFILE(CLIMBKP)
+/*
+//*
+//* PASSO 2 - LISTAGEM NOTURNA DE CLIENTES (COB20-LISTAGEM):
+//*           LE O ARQUIVO MESTRE E IMPRIME A LISTAGEM EM ORDEM
+//*           ALFABETICA DE NOME PARA OS GERENTES DE AGENCIA
+//*
+//LISTAGEM EXEC PGM=COB20-LISTAGEM,COND=(0,NE,FECHMAN)
+//CLIMAST  DD  DSN=CLIENTES.CLIMAST,DISP=SHR
+//LISTSORT DD  DSN=&&LISTSORT,
+//             DISP=(NEW,PASS),
+//             UNIT=SYSDA,
+//             SPACE=(TRK,(5,5))
+//RELAT    DD  DSN=CLIENTES.LISTAGEM.TXT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* PASSO 3 - EXTRACAO DO LOG DE AUDITORIA DE LOGIN: COPIA O
+//*           LOGIN.LOG DO DIA PARA UMA GERACAO DO HISTORICO
+//*           ANTES DE O PROXIMO DIA COMECAR A GRAVAR NELE
+//*
+//AUDITEXT EXEC PGM=IEBGENER,COND=(0,NE,LISTAGEM)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=CLIENTES.LOGIN.LOG,DISP=SHR
+//SYSUT2   DD  DSN=CLIENTES.LOGIN.LOG.HIST(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD  DUMMY
+//
